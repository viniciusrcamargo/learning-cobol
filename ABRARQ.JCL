@@ -0,0 +1,70 @@
+//ABRARQ   JOB  (ACCT),'EXTRACAO CONTAS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB    : ABRARQ                                               *
+//* FUNCAO : ORDENA EARQCLI.TXT POR AGENCIA+CONTA, EXECUTA O      *
+//*          PROGRAMA CLIENTES (ABERTURAARQUIVO) E IMPRIME O      *
+//*          EXTRATO DE CONTAS QUALIFICADAS (SARQCLI.TXT), O      *
+//*          RELATORIO DE TOTAIS DE CONTROLE (RELARQCLI.TXT) E A  *
+//*          TRILHA DE AUDITORIA POR REGISTRO (AUDARQCLI.TXT).    *
+//*--------------------------------------------------------------*
+//*        FORA DO MAINFRAME, USAR O EQUIVALENTE ABRARQ.BAT, QUE    *
+//*        EXECUTA OS MESMOS PASSOS CONTRA OS ARQUIVOS ".\*.TXT"    *
+//*        USADOS PELOS SELECT DOS PROGRAMAS COBOL.                 *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=SORT
+//*        ORDENA O ARQUIVO DE ENTRADA POR AGENCIA (1-4) E
+//*        CONTA (5-11) ANTES DO PROCESSAMENTO.
+//SORTIN   DD   DSN=EARQCLI.TXT,DISP=SHR
+//SORTOUT  DD   DSN=EARQCLI.TXT,DISP=OLD
+//SYSIN    DD   *
+  SORT FIELDS=(1,11,CH,A)
+/*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=CLIENTES
+//*        EXECUTA A ABERTURAARQUIVO (PROGRAM-ID CLIENTES) QUE LE
+//*        EARQCLI.TXT (JA ORDENADO) E GRAVA SARQCLI.TXT,
+//*        REJARQCLI.TXT, EXCARQCLI.TXT E RELARQCLI.TXT.
+//EARQCLI  DD   DSN=EARQCLI.TXT,DISP=SHR
+//*        SARQCLI.TXT E UM KSDS VSAM INDEXADO POR CHAVE
+//*        (AGENCIA+CONTA) -- PRECISA JA ESTAR DEFINIDO POR IDCAMS
+//*        DEFINE CLUSTER FORA DESTE JOB; A ABERTURAARQUIVO SO O
+//*        ABRE PARA ENTRADA/SAIDA.
+//SARQCLI  DD   DSN=SARQCLI.TXT,DISP=SHR
+//*        REJARQCLI/EXCARQCLI/RELARQCLI/AUDARQCLI SAO REGRAVADOS
+//*        (OU, NO CASO DE AUDARQCLI, ESTENDIDOS) A CADA EXECUCAO --
+//*        MOD EVITA FALHA DE ALOCACAO QUANDO O JOB E RESUBMETIDO
+//*        NUM DIA EM QUE O DATASET DO DIA ANTERIOR AINDA ESTA
+//*        CATALOGADO.
+//REJARQCLI DD  DSN=REJARQCLI.TXT,DISP=(MOD,CATLG,DELETE)
+//EXCARQCLI DD  DSN=EXCARQCLI.TXT,DISP=(MOD,CATLG,DELETE)
+//RELARQCLI DD  DSN=RELARQCLI.TXT,DISP=(MOD,CATLG,DELETE)
+//*        AUDARQCLI E A TRILHA DE AUDITORIA HISTORICA -- A
+//*        ABERTURAARQUIVO SEMPRE A ABRE EM EXTEND, ENTAO PRECISA
+//*        PERMANECER CATALOGADA DE UM DIA PARA O OUTRO.
+//AUDARQCLI DD  DSN=AUDARQCLI.TXT,DISP=(MOD,CATLG,DELETE)
+//PARMARQCLI DD DSN=PARMARQCLI.TXT,DISP=SHR
+//CHKARQCLI DD  DSN=CHKARQCLI.TXT,DISP=(MOD,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=IDCAMS
+//*        IMPRIME O EXTRATO DE CONTAS QUALIFICADAS (SARQCLI.TXT).
+//*        SARQCLI.TXT E UM KSDS VSAM INDEXADO; IEBGENER NAO LE UM
+//*        DATASET INDEXADO COMO TEXTO PLANO, ENTAO A IMPRESSAO USA
+//*        IDCAMS PRINT. PARA CONSULTA INTERATIVA POR CHAVE, USAR O
+//*        PROGRAMA CONSULTASARQCLI EM VEZ DESTE STEP.
+//SYSPRINT DD   SYSOUT=*
+//SARQCLI  DD   DSN=SARQCLI.TXT,DISP=SHR
+//SYSIN    DD   *
+  PRINT INFILE(SARQCLI) CHARACTER
+/*
+//*
+//STEP040  EXEC PGM=IEBGENER
+//*        IMPRIME O RELATORIO DE TOTAIS DE CONTROLE DA EXECUCAO.
+//SYSUT1   DD   DSN=RELARQCLI.TXT,DISP=SHR
+//SYSUT2   DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSPRINT DD   SYSOUT=*
+//
