@@ -8,10 +8,35 @@
            DECIMAL-POINT     IS COMMA.    
        INPUT-OUTPUT          SECTION.
        FILE-CONTROL.
-           SELECT EARQCLI ASSIGN TO ".\EARQCLI.TXT" 
-               FILE STATUS IS FS-EARQCLI. 
-           SELECT SARQCLI ASSIGN TO ".\SARQCLI.TXT" 
-               FILE STATUS IS FS-SARQCLI.     
+      *    EARQCLI E UM ARQUIVO SEQUENCIAL PLANO, ORDENADO PELO PASSO
+      *    DE SORT DO JCL (ABRARQ.JCL) -- NAO PODE SER TRATADO COMO
+      *    INDEXADO POIS SEU LAYOUT FISICO (BOOKCLI) E O MESMO QUE
+      *    QUALQUER SISTEMA EXTERNO/SORT PRODUZ, SEM INDICE EMBUTIDO.
+           SELECT EARQCLI ASSIGN TO ".\EARQCLI.TXT"
+               FILE STATUS IS FS-EARQCLI.
+      *    SARQCLI E GRAVADO E LIDO SOMENTE POR PROGRAMAS DESTE
+      *    SISTEMA (ABERTURAARQUIVO E CONSULTASARQCLI), POR ISSO PODE
+      *    SER INDEXADO POR CHAVE (AGENCIA+CONTA) PARA CONSULTA
+      *    DIRETA. ACESSO DYNAMIC PERMITE GRAVAR EM QUALQUER ORDEM,
+      *    SEM EXIGIR QUE EARQCLI CHEGUE PRE-ORDENADO NUMA EXECUCAO
+      *    ISOLADA (FORA DO JOB ABRARQ).
+           SELECT SARQCLI ASSIGN TO ".\SARQCLI.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SARQCLI-CHAVE
+               FILE STATUS IS FS-SARQCLI.
+           SELECT REJARQCLI ASSIGN TO ".\REJARQCLI.TXT"
+               FILE STATUS IS FS-REJARQCLI.
+           SELECT RELARQCLI ASSIGN TO ".\RELARQCLI.TXT"
+               FILE STATUS IS FS-RELARQCLI.
+           SELECT PARMARQCLI ASSIGN TO ".\PARMARQCLI.TXT"
+               FILE STATUS IS FS-PARMARQCLI.
+           SELECT CHKARQCLI ASSIGN TO ".\CHKARQCLI.TXT"
+               FILE STATUS IS FS-CHKARQCLI.
+           SELECT EXCARQCLI ASSIGN TO ".\EXCARQCLI.TXT"
+               FILE STATUS IS FS-EXCARQCLI.
+           SELECT AUDARQCLI ASSIGN TO ".\AUDARQCLI.TXT"
+               FILE STATUS IS FS-AUDARQCLI.
 
        DATA                  DIVISION. 
        FILE                  SECTION.
@@ -23,22 +48,140 @@
 
        FD  SARQCLI
            RECORDING MODE IS F.
-      *    LAYOUT = 22 POSICOES (AGENCIA, CONTA, TIPO E SALDO)
-       01  REG-SARQCLI           PICTURE X(22).
+           COPY "BOOKSCLI".
 
+      *    LAYOUT = 55 POSICOES
 
+       FD  REJARQCLI
+           RECORDING MODE IS F.
+      *    LAYOUT = 24 POSICOES (AGENCIA, CONTA E MOTIVO DA REJEICAO)
+       01  REG-REJARQCLI.
+           05  REJ-AGENCIA       PICTURE 9(04).
+           05  REJ-CONTA         PICTURE 9(07).
+           05  REJ-MOTIVO        PICTURE X(13).
 
+       FD  RELARQCLI
+           RECORDING MODE IS F.
+      *    LAYOUT = 80 POSICOES (RELATORIO DE TOTAIS DE CONTROLE)
+       01  REG-RELARQCLI         PICTURE X(80).
+
+       FD  PARMARQCLI
+           RECORDING MODE IS F.
+      *    LAYOUT = 09 POSICOES (SALDO MINIMO PARA EXTRACAO)
+       01  REG-PARMARQCLI        PICTURE 9(09).
+
+       FD  CHKARQCLI
+           RECORDING MODE IS F.
+      *    LAYOUT = 91 POSICOES (CONTADORES E SOMAS DE SALDO NO
+      *    MOMENTO DO CHECKPOINT, PARA QUE UM REINICIO RETOME AS
+      *    ESTATISTICAS E A RECONCILIACAO EXATAMENTE DE ONDE
+      *    PARARAM, EM VEZ DE CONTAR SO OS REGISTROS POS-REINICIO)
+       01  REG-CHKARQCLI.
+           05  CHK-CONTADOR             PICTURE 9(09).
+           05  CHK-CONTADOR-VALIDO      PICTURE 9(09).
+           05  CHK-CONTADOR-NVALIDO     PICTURE 9(09).
+           05  CHK-CONTADOR-DUPLICADO   PICTURE 9(09).
+           05  CHK-SOMA-SALDO-ENTRADA   PICTURE 9(11).
+           05  CHK-SOMA-SALDO-SAIDA     PICTURE 9(11).
+           05  CHK-SOMA-SALDO-REJEIT    PICTURE 9(11).
+           05  CHK-SOMA-SALDO-DUPLIC    PICTURE 9(11).
+           05  CHK-SOMA-SALDO-FALHA     PICTURE 9(11).
+
+       FD  EXCARQCLI
+           RECORDING MODE IS F.
+      *    LAYOUT = 24 POSICOES (AGENCIA, CONTA E MOTIVO DA EXCECAO)
+       01  REG-EXCARQCLI.
+           05  EXC-AGENCIA       PICTURE 9(04).
+           05  EXC-CONTA         PICTURE 9(07).
+           05  EXC-MOTIVO        PICTURE X(13).
+
+       FD  AUDARQCLI
+           RECORDING MODE IS F.
+      *    LAYOUT = 39 POSICOES (TRILHA DE AUDITORIA POR REGISTRO)
+       01  REG-AUDARQCLI.
+           05  AUD-AGENCIA       PICTURE 9(04).
+           05  AUD-CONTA         PICTURE 9(07).
+           05  AUD-FLAG          PICTURE X(01).
+           05  AUD-MOTIVO        PICTURE X(13).
+           05  AUD-DATA          PICTURE 9(08).
+           05  AUD-HORA          PICTURE 9(06).
 
        WORKING-STORAGE       SECTION.
 
       *------------ VARIAVEIS DE STATUS
        01  FS-EARQCLI            PICTURE 9(02).
        01  FS-SARQCLI            PICTURE 9(02).
-
-      *------------ VARIAVEIS ACUMULADORAS 
-       01  WRK-CONTADOR          PICTURE 9(03) USAGE COMP.
-       01  WRK-CONTADOR-VALIDO   PICTURE 9(03) USAGE COMP.
-       01  WRK-CONTADOR-NVALIDO  PICTURE 9(03) USAGE COMP.   
+       01  FS-REJARQCLI          PICTURE 9(02).
+       01  FS-RELARQCLI          PICTURE 9(02).
+       01  FS-PARMARQCLI         PICTURE 9(02).
+       01  FS-CHKARQCLI          PICTURE 9(02).
+       01  FS-EXCARQCLI          PICTURE 9(02).
+       01  FS-AUDARQCLI          PICTURE 9(02).
+
+      *------------ VARIAVEIS DE PARAMETRO
+       01  WRK-SALDO-MINIMO      PICTURE 9(09) VALUE 5000.
+       01  WRK-SALDO-MINIMO-ED   PICTURE ZZZZZZZZ9.
+       01  WRK-SALDO-MIN-POUP PICTURE 9(09) VALUE 1000.
+       01  WRK-SALDO-MIN-INVEST  PICTURE 9(09) VALUE 10000.
+
+      *------------ VARIAVEIS DE CHECKPOINT/REINICIO
+       01  WRK-CHECKPOINT-INTERVALO PICTURE 9(05) USAGE COMP
+                                     VALUE 500.
+       01  WRK-CONTADOR-RESTART     PICTURE 9(09) USAGE COMP
+                                     VALUE ZEROS.
+       01  WRK-CHECKPOINT-QUOC      PICTURE 9(09) USAGE COMP.
+       01  WRK-CHECKPOINT-RESTO     PICTURE 9(05) USAGE COMP.
+
+      *------------ VARIAVEIS ACUMULADORAS
+      *    9(09) PARA ACOMPANHAR O MESMO TAMANHO DE WRK-CONTADOR-
+      *    RESTART/CHK-CONTADOR -- UM ARQUIVO GRANDE (RAZAO DE SER
+      *    DO REINICIO/CHECKPOINT) NAO PODE ESTOURAR UM COMP DE 3
+      *    DIGITOS SEM AVISO.
+       01  WRK-CONTADOR          PICTURE 9(09) USAGE COMP.
+       01  WRK-CONTADOR-VALIDO   PICTURE 9(09) USAGE COMP.
+       01  WRK-CONTADOR-NVALIDO  PICTURE 9(09) USAGE COMP.
+       01  WRK-CONTADOR-DUPLICADO PICTURE 9(09) USAGE COMP.
+
+      *------------ VARIAVEIS DE DETECCAO DE DUPLICIDADE
+      *    TABELA DIMENSIONADA PARA ATE 999.999 CONTAS GRAVADAS EM
+      *    SARQCLI NUMA MESMA EXECUCAO (BEM ACIMA DO ANTIGO LIMITE
+      *    DE 999, QUE ESTOURAVA O SUBSCRITO SILENCIOSAMENTE NO
+      *    MILESIMO REGISTRO ACEITO).
+       01  WRK-TABELA-CHAVES.
+           05  WRK-CHAVE         PICTURE 9(11) OCCURS 999999 TIMES.
+       01  WRK-QTD-CHAVES        PICTURE 9(06) USAGE COMP VALUE ZEROS.
+       01  WRK-CHAVE-ATUAL       PICTURE 9(11).
+       01  WRK-IDX               PICTURE 9(06) USAGE COMP.
+       01  WRK-DUPLICADO-ACHADO  PICTURE X(01) VALUE "N".
+           88  WRK-DUPLICADO             VALUE "S".
+           88  WRK-NAO-DUPLICADO         VALUE "N".
+
+      *------------ VARIAVEIS DO RELATORIO DE TOTAIS DE CONTROLE
+       01  WRK-NOME-ARQ-ENTRADA  PICTURE X(12) VALUE "EARQCLI.TXT".
+       01  WRK-DATA-EXECUCAO     PICTURE 9(08).
+       01  WRK-HORA-EXECUCAO     PICTURE 9(06).
+       01  WRK-LIDOS-ED          PICTURE ZZZZZZZZ9.
+       01  WRK-VALIDOS-ED        PICTURE ZZZZZZZZ9.
+       01  WRK-NVALIDOS-ED       PICTURE ZZZZZZZZ9.
+       01  WRK-DUPLICADOS-ED     PICTURE ZZZZZZZZ9.
+
+      *------------ VARIAVEIS DE RECONCILIACAO DE TOTAIS DE CONTROLE
+       01  WRK-SOMA-SALDO-ENTRADA PICTURE 9(11) USAGE COMP
+                                   VALUE ZEROS.
+       01  WRK-SOMA-SALDO-SAIDA  PICTURE 9(11) USAGE COMP
+                                   VALUE ZEROS.
+       01  WRK-SOMA-SALDO-REJEIT PICTURE 9(11) USAGE COMP
+                                   VALUE ZEROS.
+       01  WRK-SOMA-SALDO-DUPLIC PICTURE 9(11) USAGE COMP
+                                   VALUE ZEROS.
+       01  WRK-SOMA-SALDO-FALHA  PICTURE 9(11) USAGE COMP
+                                   VALUE ZEROS.
+       01  WRK-SOMA-CONFERE      PICTURE 9(11) USAGE COMP.
+       01  WRK-SOMA-ENTRADA-ED   PICTURE Z(10)9.
+       01  WRK-SOMA-SAIDA-ED     PICTURE Z(10)9.
+       01  WRK-RECONCILIACAO-OK  PICTURE X(01) VALUE "S".
+           88  WRK-TOTAIS-BATEM          VALUE "S".
+           88  WRK-TOTAIS-DIVERGEM       VALUE "N".
 
        PROCEDURE             DIVISION.
        0100-PRINCIPAL        SECTION.
@@ -53,19 +196,149 @@
       *----------------------- INICIAR
        0200-INICIAR          SECTION.
              OPEN INPUT  EARQCLI.
-             OPEN OUTPUT SARQCLI.
 
-             IF FS-EARQCLI NOT EQUAL ZEROS OR  
-                FS-SARQCLI NOT EQUAL ZEROS
+             PERFORM 0225-LER-CONTADOR-REINICIO.
+
+             IF WRK-CONTADOR-RESTART GREATER ZEROS
+                PERFORM 0226-RECONSTRUIR-CHAVES
+                OPEN EXTEND SARQCLI
+                OPEN EXTEND REJARQCLI
+                OPEN EXTEND EXCARQCLI
+             ELSE
+                OPEN OUTPUT SARQCLI
+                OPEN OUTPUT REJARQCLI
+                OPEN OUTPUT EXCARQCLI
+             END-IF.
+
+      *    AUDARQCLI E A TRILHA DE AUDITORIA HISTORICA (PODE SER
+      *    CONSULTADA MESES DEPOIS, NAO SO DENTRO DE UMA CADEIA DE
+      *    REINICIO) -- PRECISA SOBREVIVER A CADA EXECUCAO CONCLUIDA
+      *    COM SUCESSO, NAO SO A UM REINICIO APOS QUEDA. POR ISSO
+      *    ABRE SEMPRE EM EXTEND, CRIANDO O ARQUIVO SOMENTE QUANDO
+      *    AINDA NAO EXISTE (FS-AUDARQCLI 35).
+             OPEN EXTEND AUDARQCLI.
+             IF FS-AUDARQCLI EQUAL 35
+                OPEN OUTPUT AUDARQCLI
+             END-IF.
+
+             OPEN OUTPUT RELARQCLI.
+
+             ACCEPT WRK-DATA-EXECUCAO FROM DATE YYYYMMDD.
+             ACCEPT WRK-HORA-EXECUCAO FROM TIME.
+
+             IF FS-EARQCLI NOT EQUAL ZEROS OR
+                FS-SARQCLI NOT EQUAL ZEROS OR
+                FS-REJARQCLI NOT EQUAL ZEROS OR
+                FS-RELARQCLI NOT EQUAL ZEROS OR
+                FS-EXCARQCLI NOT EQUAL ZEROS OR
+                FS-AUDARQCLI NOT EQUAL ZEROS
                DISPLAY "ARQUIVO(S) NAO ABERTO(S)"
                GOBACK
-             END-IF. 
+             END-IF.
 
-             PERFORM 0210-LEITURA.  
+             PERFORM 0220-LER-PARAMETRO.
+             PERFORM 0235-PULAR-REGISTROS-REINICIO.
+
+             PERFORM 0210-LEITURA.
 
 
        0200-FIM. EXIT.
 
+      *----------------------- LER PARAMETRO DO SALDO MINIMO
+       0220-LER-PARAMETRO SECTION.
+             OPEN INPUT PARMARQCLI.
+             IF FS-PARMARQCLI EQUAL ZEROS
+                READ PARMARQCLI
+                  AT END
+                     DISPLAY "PARMARQCLI VAZIO, USANDO SALDO MINIMO "
+                             WRK-SALDO-MINIMO
+                  NOT AT END
+                     MOVE REG-PARMARQCLI TO WRK-SALDO-MINIMO
+                END-READ
+                CLOSE PARMARQCLI
+             ELSE
+                DISPLAY "PARMARQCLI NAO ENCONTRADO, USANDO SALDO "
+                        "MINIMO " WRK-SALDO-MINIMO
+             END-IF.
+       0220-FIM. EXIT.
+
+      *----------------------- LER CONTADOR DE REINICIO (SO LEITURA)
+       0225-LER-CONTADOR-REINICIO SECTION.
+             OPEN INPUT CHKARQCLI.
+             IF FS-CHKARQCLI EQUAL ZEROS
+                READ CHKARQCLI
+                  AT END
+                     MOVE ZEROS TO WRK-CONTADOR-RESTART
+                  NOT AT END
+                     MOVE CHK-CONTADOR TO WRK-CONTADOR-RESTART
+                     MOVE CHK-CONTADOR-VALIDO
+                       TO WRK-CONTADOR-VALIDO
+                     MOVE CHK-CONTADOR-NVALIDO
+                       TO WRK-CONTADOR-NVALIDO
+                     MOVE CHK-CONTADOR-DUPLICADO
+                       TO WRK-CONTADOR-DUPLICADO
+                     MOVE CHK-SOMA-SALDO-ENTRADA
+                       TO WRK-SOMA-SALDO-ENTRADA
+                     MOVE CHK-SOMA-SALDO-SAIDA
+                       TO WRK-SOMA-SALDO-SAIDA
+                     MOVE CHK-SOMA-SALDO-REJEIT
+                       TO WRK-SOMA-SALDO-REJEIT
+                     MOVE CHK-SOMA-SALDO-DUPLIC
+                       TO WRK-SOMA-SALDO-DUPLIC
+                     MOVE CHK-SOMA-SALDO-FALHA
+                       TO WRK-SOMA-SALDO-FALHA
+                END-READ
+                CLOSE CHKARQCLI
+             ELSE
+                MOVE ZEROS TO WRK-CONTADOR-RESTART
+             END-IF.
+       0225-FIM. EXIT.
+
+      *----------------------- RECONSTRUIR CHAVES JA GRAVADAS (REINICIO)
+       0226-RECONSTRUIR-CHAVES SECTION.
+             OPEN INPUT AUDARQCLI.
+             IF FS-AUDARQCLI EQUAL ZEROS
+                PERFORM 0227-LER-AUDITORIA-REINICIO
+                   UNTIL FS-AUDARQCLI EQUAL 10
+                CLOSE AUDARQCLI
+             END-IF.
+       0226-FIM. EXIT.
+
+      *    A TRILHA DE AUDITORIA (AUDARQCLI) E CUMULATIVA ENTRE
+      *    EXECUCOES (ABERTA EM EXTEND), ENTAO RELER OS REGISTROS
+      *    ACEITOS (AUD-FLAG "A") RECONSTROI A TABELA EM MEMORIA
+      *    EXATAMENTE COMO ELA ESTAVA NO INSTANTE DA QUEDA, INCLUINDO
+      *    OS REGISTROS GRAVADOS EM SARQCLI APOS O ULTIMO CHECKPOINT.
+       0227-LER-AUDITORIA-REINICIO SECTION.
+             READ AUDARQCLI
+                AT END
+                   CONTINUE
+                NOT AT END
+                   IF AUD-FLAG EQUAL "A"
+                      STRING AUD-AGENCIA DELIMITED BY SIZE
+                             AUD-CONTA   DELIMITED BY SIZE
+                        INTO WRK-CHAVE-ATUAL
+                      PERFORM 0338-REGISTRAR-CHAVE
+                   END-IF
+             END-READ.
+       0227-FIM. EXIT.
+
+      *----------------------- PULAR REGISTROS JA PROCESSADOS
+       0235-PULAR-REGISTROS-REINICIO SECTION.
+             IF WRK-CONTADOR-RESTART GREATER ZEROS
+                DISPLAY "REINICIO DETECTADO - PULANDO "
+                        WRK-CONTADOR-RESTART " REGISTROS"
+                PERFORM 0231-PULAR-REGISTRO
+                   UNTIL WRK-CONTADOR EQUAL WRK-CONTADOR-RESTART
+                      OR FS-EARQCLI EQUAL 10
+             END-IF.
+       0235-FIM. EXIT.
+
+       0231-PULAR-REGISTRO SECTION.
+             PERFORM 0210-LEITURA.
+             ADD 1 TO WRK-CONTADOR.
+       0231-FIM. EXIT.
+
        0210-LEITURA         SECTION.
             READ EARQCLI.    
        0210-FIM. EXIT.
@@ -78,46 +351,190 @@
        0300-PROCESSAR        SECTION.
                
              ADD 1 TO WRK-CONTADOR.
-
-            IF REG-SALDO GREATER THAN OR EQUAL  5000  AND 
-              (REG-TIPO-CONTA EQUAL 1  OR  REG-TIPO-CONTA EQUAL 2 )
-
-               STRING REG-AGENCIA    DELIMITED  BY SIZE
-                      REG-CONTA      DELIMITED  BY SIZE
-                      REG-TIPO-CONTA DELIMITED  BY SIZE
-                      REG-SALDO      DELIMITED  BY SIZE
-                 INTO REG-SARQCLI   
-
-                 WRITE REG-SARQCLI
-                  IF FS-SARQCLI NOT EQUAL ZEROS 
-                     DISPLAY "ERRO AO GRAVAR " REG-AGENCIA REG-CONTA
-                  END-IF   
-                   
-              ADD 1 TO WRK-CONTADOR-VALIDO
-  
-           ELSE
-
-
-      *           EVALUATE TRUE
-      *              WHEN REG-SALDO LESS 5000
-      *                 DISPLAY "SALDO NAO COMPATIVEL" 
-      *              WHEN REG-TIPO-CONTA NOT EQUAL 1 OR
-      *                   REG-TIPO-CONTA NOT EQUAL 2  
-      *                  DISPLAY "TIPO DE CONTA NAO EXISTE" 
-      *           END-EVALUATE 
-
-                 ADD 1 TO WRK-CONTADOR-NVALIDO
-
-           END-IF.
-
-              PERFORM 0210-LEITURA.
+             ADD REG-SALDO TO WRK-SOMA-SALDO-ENTRADA.
+
+             DIVIDE WRK-CONTADOR BY WRK-CHECKPOINT-INTERVALO
+                GIVING WRK-CHECKPOINT-QUOC
+                REMAINDER WRK-CHECKPOINT-RESTO.
+             IF WRK-CHECKPOINT-RESTO EQUAL ZEROS
+                PERFORM 0320-GRAVAR-CHECKPOINT
+             END-IF.
+
+             MOVE REG-AGENCIA TO REJ-AGENCIA.
+             MOVE REG-CONTA   TO REJ-CONTA.
+
+             EVALUATE TRUE
+                WHEN REG-TIPO-CONTA EQUAL 1 AND
+                     REG-SALDO GREATER THAN OR EQUAL WRK-SALDO-MINIMO
+                   PERFORM 0330-GRAVAR-SARQCLI
+                WHEN REG-TIPO-CONTA EQUAL 2 AND
+                     REG-SALDO GREATER THAN OR EQUAL WRK-SALDO-MINIMO
+                   PERFORM 0330-GRAVAR-SARQCLI
+                WHEN REG-TIPO-CONTA EQUAL 3 AND
+                     REG-SALDO GREATER THAN OR EQUAL WRK-SALDO-MIN-POUP
+                   PERFORM 0330-GRAVAR-SARQCLI
+                WHEN REG-TIPO-CONTA EQUAL 4 AND
+                     REG-SALDO GREATER THAN OR EQUAL
+                     WRK-SALDO-MIN-INVEST
+                   PERFORM 0330-GRAVAR-SARQCLI
+                WHEN REG-TIPO-CONTA EQUAL 1 OR REG-TIPO-CONTA EQUAL 2 OR
+                     REG-TIPO-CONTA EQUAL 3 OR REG-TIPO-CONTA EQUAL 4
+                   MOVE "LOW-BALANCE"  TO REJ-MOTIVO
+                   PERFORM 0340-GRAVAR-REJARQCLI
+                WHEN OTHER
+                   MOVE "INVALID-TIPO" TO REJ-MOTIVO
+                   PERFORM 0340-GRAVAR-REJARQCLI
+             END-EVALUATE.
+
+             PERFORM 0210-LEITURA.
 
        0300-FIM. EXIT.
 
+      *----------------------- GRAVAR REGISTRO QUALIFICADO EM SARQCLI
+       0330-GRAVAR-SARQCLI SECTION.
+             PERFORM 0335-VERIFICAR-DUPLICADO.
+
+             IF WRK-DUPLICADO
+                PERFORM 0337-GRAVAR-EXCARQCLI
+             ELSE
+                MOVE REG-AGENCIA    TO SARQCLI-AGENCIA
+                MOVE REG-CONTA      TO SARQCLI-CONTA
+                MOVE REG-TIPO-CONTA TO SARQCLI-TIPO
+                MOVE REG-SALDO      TO SARQCLI-SALDO
+                MOVE REG-NOME-CLIENTE TO SARQCLI-NOME
+                MOVE REG-CPF-CNPJ     TO SARQCLI-CPF-CNPJ
+
+                WRITE REG-SARQCLI
+                IF FS-SARQCLI EQUAL ZEROS
+                   ADD REG-SALDO TO WRK-SOMA-SALDO-SAIDA
+                   ADD 1        TO WRK-CONTADOR-VALIDO
+                   PERFORM 0338-REGISTRAR-CHAVE
+                   MOVE "A"        TO AUD-FLAG
+                   MOVE "ACCEPTED"  TO AUD-MOTIVO
+                   PERFORM 0339-GRAVAR-AUDITORIA
+                ELSE
+                   DISPLAY "ERRO AO GRAVAR " REG-AGENCIA REG-CONTA
+                   ADD REG-SALDO TO WRK-SOMA-SALDO-FALHA
+                   MOVE "E"           TO AUD-FLAG
+                   MOVE "WRITE-ERROR" TO AUD-MOTIVO
+                   PERFORM 0339-GRAVAR-AUDITORIA
+                END-IF
+             END-IF.
+       0330-FIM. EXIT.
+
+      *----------------------- VERIFICAR CHAVE JA PROCESSADA
+       0335-VERIFICAR-DUPLICADO SECTION.
+             STRING REG-AGENCIA DELIMITED BY SIZE
+                    REG-CONTA   DELIMITED BY SIZE
+               INTO WRK-CHAVE-ATUAL.
+
+             MOVE "N" TO WRK-DUPLICADO-ACHADO.
+
+             PERFORM 0336-COMPARAR-CHAVE
+                VARYING WRK-IDX FROM 1 BY 1
+                UNTIL WRK-IDX GREATER WRK-QTD-CHAVES
+                   OR WRK-DUPLICADO.
+       0335-FIM. EXIT.
+
+       0336-COMPARAR-CHAVE SECTION.
+             IF WRK-CHAVE(WRK-IDX) EQUAL WRK-CHAVE-ATUAL
+                MOVE "S" TO WRK-DUPLICADO-ACHADO
+             END-IF.
+       0336-FIM. EXIT.
+
+      *----------------------- GRAVAR EXCECAO DE DUPLICIDADE
+       0337-GRAVAR-EXCARQCLI SECTION.
+             MOVE REG-AGENCIA  TO EXC-AGENCIA.
+             MOVE REG-CONTA    TO EXC-CONTA.
+             MOVE "DUPLICATE"  TO EXC-MOTIVO.
+
+             WRITE REG-EXCARQCLI.
+             IF FS-EXCARQCLI EQUAL ZEROS
+                ADD REG-SALDO TO WRK-SOMA-SALDO-DUPLIC
+                ADD 1 TO WRK-CONTADOR-DUPLICADO
+                MOVE "R"          TO AUD-FLAG
+                MOVE "DUPLICATE"  TO AUD-MOTIVO
+                PERFORM 0339-GRAVAR-AUDITORIA
+             ELSE
+                DISPLAY "ERRO AO GRAVAR EXCECAO " REG-AGENCIA REG-CONTA
+                ADD REG-SALDO TO WRK-SOMA-SALDO-FALHA
+                MOVE "E"             TO AUD-FLAG
+                MOVE "EXC-WRITE-ERR" TO AUD-MOTIVO
+                PERFORM 0339-GRAVAR-AUDITORIA
+             END-IF.
+       0337-FIM. EXIT.
+
+      *----------------------- REGISTRAR CHAVE NA TABELA EM MEMORIA
+       0338-REGISTRAR-CHAVE SECTION.
+             ADD 1 TO WRK-QTD-CHAVES.
+             MOVE WRK-CHAVE-ATUAL TO WRK-CHAVE(WRK-QTD-CHAVES).
+       0338-FIM. EXIT.
+
+      *----------------------- GRAVAR REGISTRO REJEITADO EM REJARQCLI
+       0340-GRAVAR-REJARQCLI SECTION.
+             WRITE REG-REJARQCLI.
+             IF FS-REJARQCLI EQUAL ZEROS
+                ADD REG-SALDO TO WRK-SOMA-SALDO-REJEIT
+                ADD 1 TO WRK-CONTADOR-NVALIDO
+                MOVE "R"        TO AUD-FLAG
+                MOVE REJ-MOTIVO TO AUD-MOTIVO
+                PERFORM 0339-GRAVAR-AUDITORIA
+             ELSE
+                DISPLAY "ERRO AO GRAVAR REJEICAO " REG-AGENCIA
+                        REG-CONTA
+                ADD REG-SALDO TO WRK-SOMA-SALDO-FALHA
+                MOVE "E"             TO AUD-FLAG
+                MOVE "REJ-WRITE-ERR" TO AUD-MOTIVO
+                PERFORM 0339-GRAVAR-AUDITORIA
+             END-IF.
+       0340-FIM. EXIT.
+
+      *----------------------- GRAVAR REGISTRO NA TRILHA DE AUDITORIA
+       0339-GRAVAR-AUDITORIA SECTION.
+             MOVE REG-AGENCIA      TO AUD-AGENCIA.
+             MOVE REG-CONTA        TO AUD-CONTA.
+             MOVE WRK-DATA-EXECUCAO TO AUD-DATA.
+             MOVE WRK-HORA-EXECUCAO TO AUD-HORA.
+
+             WRITE REG-AUDARQCLI.
+             IF FS-AUDARQCLI NOT EQUAL ZEROS
+                DISPLAY "ERRO AO GRAVAR AUDITORIA " REG-AGENCIA
+                        REG-CONTA
+             END-IF.
+       0339-FIM. EXIT.
+
+      *----------------------- GRAVAR CHECKPOINT DE REINICIO
+       0320-GRAVAR-CHECKPOINT SECTION.
+             OPEN OUTPUT CHKARQCLI.
+             MOVE WRK-CONTADOR TO CHK-CONTADOR.
+             MOVE WRK-CONTADOR-VALIDO     TO CHK-CONTADOR-VALIDO.
+             MOVE WRK-CONTADOR-NVALIDO    TO CHK-CONTADOR-NVALIDO.
+             MOVE WRK-CONTADOR-DUPLICADO  TO CHK-CONTADOR-DUPLICADO.
+             MOVE WRK-SOMA-SALDO-ENTRADA  TO CHK-SOMA-SALDO-ENTRADA.
+             MOVE WRK-SOMA-SALDO-SAIDA    TO CHK-SOMA-SALDO-SAIDA.
+             MOVE WRK-SOMA-SALDO-REJEIT   TO CHK-SOMA-SALDO-REJEIT.
+             MOVE WRK-SOMA-SALDO-DUPLIC   TO CHK-SOMA-SALDO-DUPLIC.
+             MOVE WRK-SOMA-SALDO-FALHA    TO CHK-SOMA-SALDO-FALHA.
+             WRITE REG-CHKARQCLI.
+             IF FS-CHKARQCLI NOT EQUAL ZEROS
+                DISPLAY "ERRO AO GRAVAR CHECKPOINT, CONTADOR "
+                        WRK-CONTADOR
+             END-IF.
+             CLOSE CHKARQCLI.
+       0320-FIM. EXIT.
+
       *----------------------- FINALIZAR
        0400-FINALIZAR        SECTION.
+           PERFORM 0430-VERIFICAR-RECONCILIACAO.
+           PERFORM 0410-GRAVAR-RELATORIO.
+           PERFORM 0420-RESETAR-CHECKPOINT.
+
            CLOSE EARQCLI
-                 SARQCLI.
+                 SARQCLI
+                 REJARQCLI
+                 RELARQCLI
+                 EXCARQCLI
+                 AUDARQCLI.
 
 
            DISPLAY "----------------------".
@@ -125,8 +542,122 @@
            DISPLAY "CLIENTES LIDOS: " WRK-CONTADOR.
            DISPLAY "VALIDOS.......: " WRK-CONTADOR-VALIDO.
            DISPLAY "NAO VALIDOS...: " WRK-CONTADOR-NVALIDO.
+           DISPLAY "DUPLICADOS....: " WRK-CONTADOR-DUPLICADO.
 
+           IF WRK-TOTAIS-DIVERGEM
+              DISPLAY "*** ATENCAO: TOTAIS DE CONTROLE NAO CONFEREM ***"
+              MOVE 16 TO RETURN-CODE
+           END-IF.
 
        0400-FIM. EXIT.
 
+      *----------------------- CONFERIR TOTAIS DE CONTROLE
+       0430-VERIFICAR-RECONCILIACAO SECTION.
+           COMPUTE WRK-SOMA-CONFERE = WRK-SOMA-SALDO-SAIDA +
+                   WRK-SOMA-SALDO-REJEIT + WRK-SOMA-SALDO-DUPLIC +
+                   WRK-SOMA-SALDO-FALHA.
+
+           IF WRK-SOMA-CONFERE EQUAL WRK-SOMA-SALDO-ENTRADA
+              MOVE "S" TO WRK-RECONCILIACAO-OK
+           ELSE
+              MOVE "N" TO WRK-RECONCILIACAO-OK
+           END-IF.
+       0430-FIM. EXIT.
+
+      *----------------------- GRAVAR RELATORIO DE TOTAIS DE CONTROLE
+       0410-GRAVAR-RELATORIO SECTION.
+           MOVE WRK-CONTADOR         TO WRK-LIDOS-ED.
+           MOVE WRK-CONTADOR-VALIDO  TO WRK-VALIDOS-ED.
+           MOVE WRK-CONTADOR-NVALIDO TO WRK-NVALIDOS-ED.
+
+           MOVE SPACES TO REG-RELARQCLI.
+           STRING "RELATORIO DE CONTROLE - ABERTURAARQUIVO"
+                     DELIMITED BY SIZE
+             INTO REG-RELARQCLI.
+           WRITE REG-RELARQCLI.
+
+           MOVE SPACES TO REG-RELARQCLI.
+           STRING "ARQUIVO DE ENTRADA..: " DELIMITED BY SIZE
+                  WRK-NOME-ARQ-ENTRADA    DELIMITED BY SIZE
+             INTO REG-RELARQCLI.
+           WRITE REG-RELARQCLI.
+
+           MOVE SPACES TO REG-RELARQCLI.
+           STRING "DATA/HORA EXECUCAO..: " DELIMITED BY SIZE
+                  WRK-DATA-EXECUCAO       DELIMITED BY SIZE
+                  "-"                     DELIMITED BY SIZE
+                  WRK-HORA-EXECUCAO       DELIMITED BY SIZE
+             INTO REG-RELARQCLI.
+           WRITE REG-RELARQCLI.
+
+           MOVE WRK-SALDO-MINIMO TO WRK-SALDO-MINIMO-ED.
+           MOVE SPACES TO REG-RELARQCLI.
+           STRING "SALDO MINIMO UTILIZADO..: " DELIMITED BY SIZE
+                  WRK-SALDO-MINIMO-ED           DELIMITED BY SIZE
+             INTO REG-RELARQCLI.
+           WRITE REG-RELARQCLI.
+
+           MOVE SPACES TO REG-RELARQCLI.
+           STRING "CLIENTES LIDOS......: " DELIMITED BY SIZE
+                  WRK-LIDOS-ED            DELIMITED BY SIZE
+             INTO REG-RELARQCLI.
+           WRITE REG-RELARQCLI.
+
+           MOVE SPACES TO REG-RELARQCLI.
+           STRING "VALIDOS.............: " DELIMITED BY SIZE
+                  WRK-VALIDOS-ED          DELIMITED BY SIZE
+             INTO REG-RELARQCLI.
+           WRITE REG-RELARQCLI.
+
+           MOVE SPACES TO REG-RELARQCLI.
+           STRING "NAO VALIDOS.........: " DELIMITED BY SIZE
+                  WRK-NVALIDOS-ED         DELIMITED BY SIZE
+             INTO REG-RELARQCLI.
+           WRITE REG-RELARQCLI.
+
+           MOVE WRK-CONTADOR-DUPLICADO TO WRK-DUPLICADOS-ED.
+           MOVE SPACES TO REG-RELARQCLI.
+           STRING "DUPLICADOS..........: " DELIMITED BY SIZE
+                  WRK-DUPLICADOS-ED       DELIMITED BY SIZE
+             INTO REG-RELARQCLI.
+           WRITE REG-RELARQCLI.
+
+           MOVE WRK-SOMA-SALDO-ENTRADA TO WRK-SOMA-ENTRADA-ED.
+           MOVE SPACES TO REG-RELARQCLI.
+           STRING "SOMA SALDO ENTRADA..: " DELIMITED BY SIZE
+                  WRK-SOMA-ENTRADA-ED     DELIMITED BY SIZE
+             INTO REG-RELARQCLI.
+           WRITE REG-RELARQCLI.
+
+           COMPUTE WRK-SOMA-CONFERE = WRK-SOMA-SALDO-SAIDA +
+                   WRK-SOMA-SALDO-REJEIT + WRK-SOMA-SALDO-DUPLIC +
+                   WRK-SOMA-SALDO-FALHA.
+           MOVE WRK-SOMA-CONFERE TO WRK-SOMA-SAIDA-ED.
+           MOVE SPACES TO REG-RELARQCLI.
+           STRING "SOMA SALDO SAIDA....: " DELIMITED BY SIZE
+                  WRK-SOMA-SAIDA-ED       DELIMITED BY SIZE
+             INTO REG-RELARQCLI.
+           WRITE REG-RELARQCLI.
+
+           MOVE SPACES TO REG-RELARQCLI.
+           IF WRK-TOTAIS-BATEM
+              STRING "RECONCILIACAO.......: OK" DELIMITED BY SIZE
+                INTO REG-RELARQCLI
+           ELSE
+              STRING "RECONCILIACAO.......: *** DIVERGENTE ***"
+                        DELIMITED BY SIZE
+                INTO REG-RELARQCLI
+           END-IF.
+           WRITE REG-RELARQCLI.
+
+       0410-FIM. EXIT.
+
+      *----------------------- RESETAR CHECKPOINT (JOB CONCLUIDO)
+       0420-RESETAR-CHECKPOINT SECTION.
+           OPEN OUTPUT CHKARQCLI.
+           MOVE ZEROS TO REG-CHKARQCLI.
+           WRITE REG-CHKARQCLI.
+           CLOSE CHKARQCLI.
+       0420-FIM. EXIT.
+
   
