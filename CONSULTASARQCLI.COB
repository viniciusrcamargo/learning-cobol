@@ -0,0 +1,155 @@
+
+       IDENTIFICATION        DIVISION.
+       PROGRAM-ID. CONSULTASARQCLI.
+      * COMENTARIO
+       ENVIRONMENT           DIVISION.
+       CONFIGURATION         SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT     IS COMMA.
+       INPUT-OUTPUT          SECTION.
+       FILE-CONTROL.
+           SELECT SARQCLI ASSIGN TO ".\SARQCLI.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SARQCLI-CHAVE
+               FILE STATUS IS FS-SARQCLI.
+
+       DATA                  DIVISION.
+       FILE                  SECTION.
+       FD  SARQCLI
+           RECORDING MODE IS F.
+           COPY "BOOKSCLI".
+
+      *    LAYOUT = 55 POSICOES
+
+       WORKING-STORAGE       SECTION.
+
+      *------------ VARIAVEIS DE STATUS
+       01  FS-SARQCLI            PICTURE 9(02).
+
+      *------------ VARIAVEIS DO MENU
+       01  WRK-OPCAO             PICTURE 9(01) VALUE ZEROS.
+       01  WRK-AGENCIA-BUSCA     PICTURE 9(04).
+       01  WRK-CONTA-BUSCA       PICTURE 9(07).
+       01  WRK-SALDO-ED          PICTURE ZZZZZZZZ9.
+       01  WRK-NAO-ENCONTRADO    PICTURE X(01) VALUE "N".
+           88  WRK-CHAVE-ACHADA          VALUE "N".
+           88  WRK-CHAVE-NAO-ACHADA      VALUE "S".
+
+       PROCEDURE             DIVISION.
+
+      *----------------------- PRINCIPAL
+       0100-PRINCIPAL        SECTION.
+           PERFORM 0200-INICIAR.
+           IF FS-SARQCLI EQUAL ZEROS
+              PERFORM 0300-PROCESSAR UNTIL WRK-OPCAO EQUAL 9
+           END-IF.
+           PERFORM 0400-FINALIZAR.
+           STOP RUN.
+       0100-FIM. EXIT.
+
+      *----------------------- INICIAR
+       0200-INICIAR          SECTION.
+           OPEN INPUT SARQCLI.
+           IF FS-SARQCLI NOT EQUAL ZEROS
+              DISPLAY "SARQCLI NAO ENCONTRADO OU NAO PODE SER ABERTO"
+           END-IF.
+       0200-FIM. EXIT.
+
+      *----------------------- PROCESSAR UMA OPCAO DO MENU
+       0300-PROCESSAR        SECTION.
+           PERFORM 0310-EXIBIR-MENU.
+           ACCEPT WRK-OPCAO.
+           EVALUATE WRK-OPCAO
+               WHEN 1
+                   PERFORM 0320-CONSULTAR-CHAVE
+               WHEN 2
+                   PERFORM 0330-PROXIMO-REGISTRO
+               WHEN 3
+                   PERFORM 0340-REGISTRO-ANTERIOR
+               WHEN 9
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA"
+           END-EVALUATE.
+       0300-FIM. EXIT.
+
+      *----------------------- EXIBIR MENU
+       0310-EXIBIR-MENU      SECTION.
+           DISPLAY "---------------------------------------".
+           DISPLAY "   CONSULTA SARQCLI - MENU DE OPCOES".
+           DISPLAY "   1 - CONSULTAR POR AGENCIA/CONTA".
+           DISPLAY "   2 - PROXIMO REGISTRO".
+           DISPLAY "   3 - REGISTRO ANTERIOR".
+           DISPLAY "   9 - SAIR".
+           DISPLAY "---------------------------------------".
+           DISPLAY "DIGITE A OPCAO ".
+       0310-FIM. EXIT.
+
+      *----------------------- CONSULTAR POR CHAVE (AGENCIA+CONTA)
+       0320-CONSULTAR-CHAVE  SECTION.
+           DISPLAY "DIGITE A AGENCIA ".
+           ACCEPT WRK-AGENCIA-BUSCA.
+           DISPLAY "DIGITE A CONTA ".
+           ACCEPT WRK-CONTA-BUSCA.
+
+           MOVE WRK-AGENCIA-BUSCA TO SARQCLI-AGENCIA.
+           MOVE WRK-CONTA-BUSCA   TO SARQCLI-CONTA.
+           MOVE "N" TO WRK-NAO-ENCONTRADO.
+
+           START SARQCLI KEY IS EQUAL SARQCLI-CHAVE
+               INVALID KEY
+                   MOVE "S" TO WRK-NAO-ENCONTRADO
+           END-START.
+
+           IF WRK-CHAVE-NAO-ACHADA
+              DISPLAY "CONTA NAO ENCONTRADA"
+           ELSE
+              READ SARQCLI NEXT RECORD
+                 AT END
+                    DISPLAY "CONTA NAO ENCONTRADA"
+                 NOT AT END
+                    PERFORM 0350-EXIBIR-REGISTRO
+              END-READ
+           END-IF.
+       0320-FIM. EXIT.
+
+      *----------------------- AVANCAR PARA O PROXIMO REGISTRO
+       0330-PROXIMO-REGISTRO SECTION.
+           READ SARQCLI NEXT RECORD
+              AT END
+                 DISPLAY "FIM DO ARQUIVO"
+              NOT AT END
+                 PERFORM 0350-EXIBIR-REGISTRO
+           END-READ.
+       0330-FIM. EXIT.
+
+      *----------------------- RETROCEDER PARA O REGISTRO ANTERIOR
+       0340-REGISTRO-ANTERIOR SECTION.
+           READ SARQCLI PREVIOUS RECORD
+              AT END
+                 DISPLAY "INICIO DO ARQUIVO"
+              NOT AT END
+                 PERFORM 0350-EXIBIR-REGISTRO
+           END-READ.
+       0340-FIM. EXIT.
+
+      *----------------------- EXIBIR REGISTRO CORRENTE
+       0350-EXIBIR-REGISTRO  SECTION.
+           MOVE SARQCLI-SALDO TO WRK-SALDO-ED.
+           DISPLAY "AGENCIA: " SARQCLI-AGENCIA
+                   "  CONTA: " SARQCLI-CONTA.
+           DISPLAY "TIPO...: " SARQCLI-TIPO.
+           DISPLAY "SALDO..: " WRK-SALDO-ED.
+           DISPLAY "NOME...: " SARQCLI-NOME.
+           DISPLAY "CPF/CNPJ: " SARQCLI-CPF-CNPJ.
+           DISPLAY "---------------------------------------".
+       0350-FIM. EXIT.
+
+      *----------------------- FINALIZAR
+       0400-FINALIZAR        SECTION.
+           IF FS-SARQCLI EQUAL ZEROS
+              CLOSE SARQCLI
+           END-IF.
+           DISPLAY "CONSULTA ENCERRADA".
+       0400-FIM. EXIT.
