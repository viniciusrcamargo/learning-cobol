@@ -12,39 +12,223 @@
        01 WRK-SALDO-ED  PICTURE ZZZZZZZZZ9.
        01 WRK-TIPO-CONTA  PICTURE 9.
 
+      *------------ CPF/CNPJ E VALIDACAO DO DIGITO VERIFICADOR
+       01 WRK-CPF                  PICTURE X(11) VALUE SPACES.
+       01 WRK-CPF-DIGITOS REDEFINES WRK-CPF.
+          05 WRK-CPF-DIGITO        PICTURE 9 OCCURS 11 TIMES.
+       01 WRK-CNPJ                 PICTURE X(14) VALUE SPACES.
+       01 WRK-CNPJ-DIGITOS REDEFINES WRK-CNPJ.
+          05 WRK-CNPJ-DIGITO       PICTURE 9 OCCURS 14 TIMES.
+
+       01 WRK-CNPJ-PESOS-DV1-TAB.
+          05 FILLER                PICTURE 9 VALUE 5.
+          05 FILLER                PICTURE 9 VALUE 4.
+          05 FILLER                PICTURE 9 VALUE 3.
+          05 FILLER                PICTURE 9 VALUE 2.
+          05 FILLER                PICTURE 9 VALUE 9.
+          05 FILLER                PICTURE 9 VALUE 8.
+          05 FILLER                PICTURE 9 VALUE 7.
+          05 FILLER                PICTURE 9 VALUE 6.
+          05 FILLER                PICTURE 9 VALUE 5.
+          05 FILLER                PICTURE 9 VALUE 4.
+          05 FILLER                PICTURE 9 VALUE 3.
+          05 FILLER                PICTURE 9 VALUE 2.
+       01 WRK-CNPJ-PESOS-DV1 REDEFINES WRK-CNPJ-PESOS-DV1-TAB.
+          05 WRK-CNPJ-PESO-DV1     PICTURE 9 OCCURS 12 TIMES.
+
+       01 WRK-CNPJ-PESOS-DV2-TAB.
+          05 FILLER                PICTURE 9 VALUE 6.
+          05 FILLER                PICTURE 9 VALUE 5.
+          05 FILLER                PICTURE 9 VALUE 4.
+          05 FILLER                PICTURE 9 VALUE 3.
+          05 FILLER                PICTURE 9 VALUE 2.
+          05 FILLER                PICTURE 9 VALUE 9.
+          05 FILLER                PICTURE 9 VALUE 8.
+          05 FILLER                PICTURE 9 VALUE 7.
+          05 FILLER                PICTURE 9 VALUE 6.
+          05 FILLER                PICTURE 9 VALUE 5.
+          05 FILLER                PICTURE 9 VALUE 4.
+          05 FILLER                PICTURE 9 VALUE 3.
+          05 FILLER                PICTURE 9 VALUE 2.
+       01 WRK-CNPJ-PESOS-DV2 REDEFINES WRK-CNPJ-PESOS-DV2-TAB.
+          05 WRK-CNPJ-PESO-DV2     PICTURE 9 OCCURS 13 TIMES.
+
+       01 WRK-DOC-VALIDO           PICTURE X(01) VALUE "N".
+          88 WRK-DOC-OK                      VALUE "S".
+       01 WRK-IDX-DOC              PICTURE 9(02) USAGE COMP.
+       01 WRK-PESO-DOC             PICTURE 9(02) USAGE COMP.
+       01 WRK-SOMA-DOC             PICTURE 9(05) USAGE COMP.
+       01 WRK-QTE-DOC              PICTURE 9(05) USAGE COMP.
+       01 WRK-RESTO-DOC            PICTURE 9(05) USAGE COMP.
+       01 WRK-DV1-DOC              PICTURE 9(01).
+       01 WRK-DV2-DOC              PICTURE 9(01).
+
 
        PROCEDURE        DIVISION.
            DISPLAY "DIGITE SEU NOME "
                ACCEPT WRK-NOME.
            DISPLAY "DIGITE SEU SALDO "
                ACCEPT WRK-SALDO.
-           DISPLAY "Qual o tipo de conta 1: Física - 2: Jurídica "
+           DISPLAY "Tipo de conta 1:Fisica 2:Juridica 3:Poupanca "
+                   "4:Investimento "
                ACCEPT WRK-TIPO-CONTA.
-      
 
-           IF WRK-SALDO GREATER THAN OR EQUAL 5000 AND
-               (WRK-TIPO-CONTA EQUAL 1 OR WRK-TIPO-CONTA EQUAL 2)
-           DISPLAY WRK-NOME
-              MOVE WRK-SALDO TO WRK-SALDO-ED
-           DISPLAY "SALDO " WRK-SALDO-ED
+           MOVE "N" TO WRK-DOC-VALIDO.
            EVALUATE WRK-TIPO-CONTA
-            WHEN 1
-               DISPLAY "CONTA FISICA"
-            WHEN 2
-               DISPLAY "CONTA JURIDICA"
-            WHEN other
-               DISPLAY "CONTA INEXISTENTE!"
-           END-EVALUATE
-           DISPLAY "---------------------------"
+               WHEN 1
+                   PERFORM CAPTURAR-CPF UNTIL WRK-DOC-OK
+               WHEN 2
+                   PERFORM CAPTURAR-CNPJ UNTIL WRK-DOC-OK
+           END-EVALUATE.
+
+           EVALUATE TRUE
+               WHEN WRK-TIPO-CONTA EQUAL 1 AND
+                    WRK-SALDO GREATER THAN OR EQUAL 5000
+                   DISPLAY WRK-NOME
+                   MOVE WRK-SALDO TO WRK-SALDO-ED
+                   DISPLAY "SALDO " WRK-SALDO-ED
+                   DISPLAY "CONTA FISICA"
+                   DISPLAY "---------------------------"
+               WHEN WRK-TIPO-CONTA EQUAL 2 AND
+                    WRK-SALDO GREATER THAN OR EQUAL 5000
+                   DISPLAY WRK-NOME
+                   MOVE WRK-SALDO TO WRK-SALDO-ED
+                   DISPLAY "SALDO " WRK-SALDO-ED
+                   DISPLAY "CONTA JURIDICA"
+                   DISPLAY "---------------------------"
+               WHEN WRK-TIPO-CONTA EQUAL 3 AND
+                    WRK-SALDO GREATER THAN OR EQUAL 1000
+                   DISPLAY WRK-NOME
+                   MOVE WRK-SALDO TO WRK-SALDO-ED
+                   DISPLAY "SALDO " WRK-SALDO-ED
+                   DISPLAY "CONTA POUPANCA"
+                   DISPLAY "---------------------------"
+               WHEN WRK-TIPO-CONTA EQUAL 4 AND
+                    WRK-SALDO GREATER THAN OR EQUAL 10000
+                   DISPLAY WRK-NOME
+                   MOVE WRK-SALDO TO WRK-SALDO-ED
+                   DISPLAY "SALDO " WRK-SALDO-ED
+                   DISPLAY "CONTA INVESTIMENTO"
+                   DISPLAY "---------------------------"
+               WHEN WRK-TIPO-CONTA EQUAL 1 OR WRK-TIPO-CONTA EQUAL 2 OR
+                    WRK-TIPO-CONTA EQUAL 3 OR WRK-TIPO-CONTA EQUAL 4
+                   DISPLAY "SALDO NAO COMPATIVEL"
+               WHEN OTHER
+                   DISPLAY "TIPO DE CONTA NAO EXISTE"
+           END-EVALUATE.
+
+           STOP RUN.
+
+       CAPTURAR-CPF.
+           DISPLAY "DIGITE O CPF (11 DIGITOS) ".
+           ACCEPT WRK-CPF.
+           PERFORM VALIDAR-CPF.
+           IF NOT WRK-DOC-OK
+              DISPLAY "CPF INVALIDO, DIGITE NOVAMENTE"
+           END-IF.
+
+       CAPTURAR-CNPJ.
+           DISPLAY "DIGITE O CNPJ (14 DIGITOS) ".
+           ACCEPT WRK-CNPJ.
+           PERFORM VALIDAR-CNPJ.
+           IF NOT WRK-DOC-OK
+              DISPLAY "CNPJ INVALIDO, DIGITE NOVAMENTE"
+           END-IF.
 
+      *----------------------- VALIDAR DIGITO VERIFICADOR DO CPF
+       VALIDAR-CPF.
+           MOVE "S" TO WRK-DOC-VALIDO.
+
+           IF WRK-CPF NOT NUMERIC
+              MOVE "N" TO WRK-DOC-VALIDO
+           ELSE
+              MOVE ZEROS TO WRK-SOMA-DOC
+              MOVE 10 TO WRK-PESO-DOC
+              PERFORM SOMAR-CPF-DV1
+                 VARYING WRK-IDX-DOC FROM 1 BY 1
+                 UNTIL WRK-IDX-DOC GREATER 9
+              DIVIDE WRK-SOMA-DOC BY 11 GIVING WRK-QTE-DOC
+                 REMAINDER WRK-RESTO-DOC
+              IF WRK-RESTO-DOC LESS 2
+                 MOVE 0 TO WRK-DV1-DOC
+              ELSE
+                 SUBTRACT WRK-RESTO-DOC FROM 11 GIVING WRK-DV1-DOC
+              END-IF
+              IF WRK-CPF-DIGITO(10) NOT EQUAL WRK-DV1-DOC
+                 MOVE "N" TO WRK-DOC-VALIDO
+              END-IF
+
+              MOVE ZEROS TO WRK-SOMA-DOC
+              MOVE 11 TO WRK-PESO-DOC
+              PERFORM SOMAR-CPF-DV2
+                 VARYING WRK-IDX-DOC FROM 1 BY 1
+                 UNTIL WRK-IDX-DOC GREATER 10
+              DIVIDE WRK-SOMA-DOC BY 11 GIVING WRK-QTE-DOC
+                 REMAINDER WRK-RESTO-DOC
+              IF WRK-RESTO-DOC LESS 2
+                 MOVE 0 TO WRK-DV2-DOC
+              ELSE
+                 SUBTRACT WRK-RESTO-DOC FROM 11 GIVING WRK-DV2-DOC
+              END-IF
+              IF WRK-CPF-DIGITO(11) NOT EQUAL WRK-DV2-DOC
+                 MOVE "N" TO WRK-DOC-VALIDO
+              END-IF
+           END-IF.
+
+       SOMAR-CPF-DV1.
+           COMPUTE WRK-SOMA-DOC = WRK-SOMA-DOC +
+              (WRK-CPF-DIGITO(WRK-IDX-DOC) * WRK-PESO-DOC).
+           SUBTRACT 1 FROM WRK-PESO-DOC.
+
+       SOMAR-CPF-DV2.
+           COMPUTE WRK-SOMA-DOC = WRK-SOMA-DOC +
+              (WRK-CPF-DIGITO(WRK-IDX-DOC) * WRK-PESO-DOC).
+           SUBTRACT 1 FROM WRK-PESO-DOC.
+
+      *----------------------- VALIDAR DIGITO VERIFICADOR DO CNPJ
+       VALIDAR-CNPJ.
+           MOVE "S" TO WRK-DOC-VALIDO.
+
+           IF WRK-CNPJ NOT NUMERIC
+              MOVE "N" TO WRK-DOC-VALIDO
            ELSE
-            EVALUATE TRUE
-               WHEN WRK-SALDO LESS 5000
-               DISPLAY "SALDO NAO COMPATIVEL"
-               WHEN WRK-TIPO-CONTA NOT EQUAL 1 OR 
-                    WRK-TIPO-CONTA NOT EQUAL 2
-               DISPLAY "TIPO DE CONTA NAO EXISTE"
-            END-EVALUATE
+              MOVE ZEROS TO WRK-SOMA-DOC
+              PERFORM SOMAR-CNPJ-DV1
+                 VARYING WRK-IDX-DOC FROM 1 BY 1
+                 UNTIL WRK-IDX-DOC GREATER 12
+              DIVIDE WRK-SOMA-DOC BY 11 GIVING WRK-QTE-DOC
+                 REMAINDER WRK-RESTO-DOC
+              IF WRK-RESTO-DOC LESS 2
+                 MOVE 0 TO WRK-DV1-DOC
+              ELSE
+                 SUBTRACT WRK-RESTO-DOC FROM 11 GIVING WRK-DV1-DOC
+              END-IF
+              IF WRK-CNPJ-DIGITO(13) NOT EQUAL WRK-DV1-DOC
+                 MOVE "N" TO WRK-DOC-VALIDO
+              END-IF
+
+              MOVE ZEROS TO WRK-SOMA-DOC
+              PERFORM SOMAR-CNPJ-DV2
+                 VARYING WRK-IDX-DOC FROM 1 BY 1
+                 UNTIL WRK-IDX-DOC GREATER 13
+              DIVIDE WRK-SOMA-DOC BY 11 GIVING WRK-QTE-DOC
+                 REMAINDER WRK-RESTO-DOC
+              IF WRK-RESTO-DOC LESS 2
+                 MOVE 0 TO WRK-DV2-DOC
+              ELSE
+                 SUBTRACT WRK-RESTO-DOC FROM 11 GIVING WRK-DV2-DOC
+              END-IF
+              IF WRK-CNPJ-DIGITO(14) NOT EQUAL WRK-DV2-DOC
+                 MOVE "N" TO WRK-DOC-VALIDO
+              END-IF
            END-IF.
 
-           STOP RUN.   
+       SOMAR-CNPJ-DV1.
+           COMPUTE WRK-SOMA-DOC = WRK-SOMA-DOC +
+              (WRK-CNPJ-DIGITO(WRK-IDX-DOC) *
+               WRK-CNPJ-PESO-DV1(WRK-IDX-DOC)).
+
+       SOMAR-CNPJ-DV2.
+           COMPUTE WRK-SOMA-DOC = WRK-SOMA-DOC +
+              (WRK-CNPJ-DIGITO(WRK-IDX-DOC) *
+               WRK-CNPJ-PESO-DV2(WRK-IDX-DOC)).
