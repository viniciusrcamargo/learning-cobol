@@ -11,52 +11,275 @@
        01 WRK-SALDO       PICTURE S9(05) COMP VALUE ZEROS.
        01 WRK-SALDO-ED    PICTURE ZZZZ9,99. 
        01 WRK-TIPO-CONTA  PICTURE 9.
+       01 WRK-SENTINELA   PICTURE X(03) VALUE "FIM".
 
-       PROCEDURE DIVISION. 
+      *------------ CONTADORES DA SESSAO (RODADA DE ATENDIMENTO)
+       01 WRK-CONTADOR-FISICA      PICTURE 9(03) USAGE COMP
+                                    VALUE ZEROS.
+       01 WRK-CONTADOR-JURIDICA    PICTURE 9(03) USAGE COMP
+                                    VALUE ZEROS.
+       01 WRK-CONTADOR-POUPANCA    PICTURE 9(03) USAGE COMP
+                                    VALUE ZEROS.
+       01 WRK-CONTADOR-INVESTIMENT PICTURE 9(03) USAGE COMP
+                                    VALUE ZEROS.
+
+      *------------ CPF/CNPJ E VALIDACAO DO DIGITO VERIFICADOR
+       01 WRK-CPF                  PICTURE X(11) VALUE SPACES.
+       01 WRK-CPF-DIGITOS REDEFINES WRK-CPF.
+          05 WRK-CPF-DIGITO        PICTURE 9 OCCURS 11 TIMES.
+       01 WRK-CNPJ                 PICTURE X(14) VALUE SPACES.
+       01 WRK-CNPJ-DIGITOS REDEFINES WRK-CNPJ.
+          05 WRK-CNPJ-DIGITO       PICTURE 9 OCCURS 14 TIMES.
+
+       01 WRK-CNPJ-PESOS-DV1-TAB.
+          05 FILLER                PICTURE 9 VALUE 5.
+          05 FILLER                PICTURE 9 VALUE 4.
+          05 FILLER                PICTURE 9 VALUE 3.
+          05 FILLER                PICTURE 9 VALUE 2.
+          05 FILLER                PICTURE 9 VALUE 9.
+          05 FILLER                PICTURE 9 VALUE 8.
+          05 FILLER                PICTURE 9 VALUE 7.
+          05 FILLER                PICTURE 9 VALUE 6.
+          05 FILLER                PICTURE 9 VALUE 5.
+          05 FILLER                PICTURE 9 VALUE 4.
+          05 FILLER                PICTURE 9 VALUE 3.
+          05 FILLER                PICTURE 9 VALUE 2.
+       01 WRK-CNPJ-PESOS-DV1 REDEFINES WRK-CNPJ-PESOS-DV1-TAB.
+          05 WRK-CNPJ-PESO-DV1     PICTURE 9 OCCURS 12 TIMES.
+
+       01 WRK-CNPJ-PESOS-DV2-TAB.
+          05 FILLER                PICTURE 9 VALUE 6.
+          05 FILLER                PICTURE 9 VALUE 5.
+          05 FILLER                PICTURE 9 VALUE 4.
+          05 FILLER                PICTURE 9 VALUE 3.
+          05 FILLER                PICTURE 9 VALUE 2.
+          05 FILLER                PICTURE 9 VALUE 9.
+          05 FILLER                PICTURE 9 VALUE 8.
+          05 FILLER                PICTURE 9 VALUE 7.
+          05 FILLER                PICTURE 9 VALUE 6.
+          05 FILLER                PICTURE 9 VALUE 5.
+          05 FILLER                PICTURE 9 VALUE 4.
+          05 FILLER                PICTURE 9 VALUE 3.
+          05 FILLER                PICTURE 9 VALUE 2.
+       01 WRK-CNPJ-PESOS-DV2 REDEFINES WRK-CNPJ-PESOS-DV2-TAB.
+          05 WRK-CNPJ-PESO-DV2     PICTURE 9 OCCURS 13 TIMES.
+
+       01 WRK-DOC-VALIDO           PICTURE X(01) VALUE "N".
+          88 WRK-DOC-OK                      VALUE "S".
+       01 WRK-IDX-DOC              PICTURE 9(02) USAGE COMP.
+       01 WRK-PESO-DOC             PICTURE 9(02) USAGE COMP.
+       01 WRK-SOMA-DOC             PICTURE 9(05) USAGE COMP.
+       01 WRK-QTE-DOC              PICTURE 9(05) USAGE COMP.
+       01 WRK-RESTO-DOC            PICTURE 9(05) USAGE COMP.
+       01 WRK-DV1-DOC              PICTURE 9(01).
+       01 WRK-DV2-DOC              PICTURE 9(01).
+
+       PROCEDURE DIVISION.
 
        0100-PRINCIPAL SECTION.
            PERFORM 0200-INICIAR.
-           PERFORM 0300-PROCESSAR.
+           PERFORM 0300-PROCESSAR UNTIL WRK-NOME EQUAL WRK-SENTINELA.
            PERFORM 0400-FINALIZAR.
            STOP RUN.
 
        0200-INICIAR SECTION.
-           DISPLAY "DIGITE SEU NOME ".
-           ACCEPT WRK-NOME.
-           DISPLAY "DIGITE SEU SALDO ".
-           ACCEPT WRK-SALDO.
-           DISPLAY "Qual o tipo de conta 1: Fisica - 2: Juridica ".
-           ACCEPT WRK-TIPO-CONTA.
+           PERFORM 0210-LER-CLIENTE.
        0200-FIM. EXIT.
 
-       0300-PROCESSAR SECTION.
-           IF WRK-SALDO GREATER THAN OR EQUAL 5000 AND
-              (WRK-TIPO-CONTA EQUAL 1 OR WRK-TIPO-CONTA EQUAL 2)
-               DISPLAY WRK-NOME
-               MOVE WRK-SALDO TO WRK-SALDO-ED
-               DISPLAY "SALDO " WRK-SALDO-ED
-               EVALUATE WRK-TIPO-CONTA
-                   WHEN 1
-                       DISPLAY "CONTA FISICA"
-                   WHEN 2
-                       DISPLAY "CONTA JURIDICA"
-                   WHEN OTHER
-                       DISPLAY "CONTA INEXISTENTE!"
-               END-EVALUATE
-               DISPLAY "---------------------------"
+       0210-LER-CLIENTE SECTION.
+           DISPLAY "DIGITE SEU NOME (OU 'FIM' PARA ENCERRAR) ".
+           ACCEPT WRK-NOME.
+           IF WRK-NOME NOT EQUAL WRK-SENTINELA
+              DISPLAY "DIGITE SEU SALDO "
+              ACCEPT WRK-SALDO
+              DISPLAY "Tipo de conta 1:Fisica 2:Juridica 3:Poupanca "
+                      "4:Investimento "
+              ACCEPT WRK-TIPO-CONTA
+              PERFORM 0215-CAPTURAR-DOCUMENTO
+           END-IF.
+       0210-FIM. EXIT.
+
+      *----------------------- CAPTURAR CPF/CNPJ DO CLIENTE
+       0215-CAPTURAR-DOCUMENTO SECTION.
+           MOVE "N" TO WRK-DOC-VALIDO.
+           EVALUATE WRK-TIPO-CONTA
+               WHEN 1
+                   PERFORM 0216-CAPTURAR-CPF UNTIL WRK-DOC-OK
+               WHEN 2
+                   PERFORM 0217-CAPTURAR-CNPJ UNTIL WRK-DOC-OK
+           END-EVALUATE.
+       0215-FIM. EXIT.
+
+       0216-CAPTURAR-CPF SECTION.
+           DISPLAY "DIGITE O CPF (11 DIGITOS) ".
+           ACCEPT WRK-CPF.
+           PERFORM 0220-VALIDAR-CPF.
+           IF NOT WRK-DOC-OK
+              DISPLAY "CPF INVALIDO, DIGITE NOVAMENTE"
+           END-IF.
+       0216-FIM. EXIT.
+
+       0217-CAPTURAR-CNPJ SECTION.
+           DISPLAY "DIGITE O CNPJ (14 DIGITOS) ".
+           ACCEPT WRK-CNPJ.
+           PERFORM 0230-VALIDAR-CNPJ.
+           IF NOT WRK-DOC-OK
+              DISPLAY "CNPJ INVALIDO, DIGITE NOVAMENTE"
+           END-IF.
+       0217-FIM. EXIT.
+
+      *----------------------- VALIDAR DIGITO VERIFICADOR DO CPF
+       0220-VALIDAR-CPF SECTION.
+           MOVE "S" TO WRK-DOC-VALIDO.
+
+           IF WRK-CPF NOT NUMERIC
+              MOVE "N" TO WRK-DOC-VALIDO
            ELSE
-              EVALUATE TRUE
-                WHEN WRK-SALDO LESS 5000
-                   DISPLAY "SALDO NAO COMPATIVEL"
-          WHEN WRK-TIPO-CONTA NOT EQUAL 1 AND WRK-TIPO-CONTA NOT EQUAL 2 
-                       DISPLAY "TIPO DE CONTA NAO EXISTE"
-                   WHEN OTHER 
-                       DISPLAY "CONDICAO NAO ATENDIDA"
-               END-EVALUATE
+              MOVE ZEROS TO WRK-SOMA-DOC
+              MOVE 10 TO WRK-PESO-DOC
+              PERFORM 0221-SOMAR-CPF-DV1
+                 VARYING WRK-IDX-DOC FROM 1 BY 1
+                 UNTIL WRK-IDX-DOC GREATER 9
+              DIVIDE WRK-SOMA-DOC BY 11 GIVING WRK-QTE-DOC
+                 REMAINDER WRK-RESTO-DOC
+              IF WRK-RESTO-DOC LESS 2
+                 MOVE 0 TO WRK-DV1-DOC
+              ELSE
+                 SUBTRACT WRK-RESTO-DOC FROM 11 GIVING WRK-DV1-DOC
+              END-IF
+              IF WRK-CPF-DIGITO(10) NOT EQUAL WRK-DV1-DOC
+                 MOVE "N" TO WRK-DOC-VALIDO
+              END-IF
+
+              MOVE ZEROS TO WRK-SOMA-DOC
+              MOVE 11 TO WRK-PESO-DOC
+              PERFORM 0222-SOMAR-CPF-DV2
+                 VARYING WRK-IDX-DOC FROM 1 BY 1
+                 UNTIL WRK-IDX-DOC GREATER 10
+              DIVIDE WRK-SOMA-DOC BY 11 GIVING WRK-QTE-DOC
+                 REMAINDER WRK-RESTO-DOC
+              IF WRK-RESTO-DOC LESS 2
+                 MOVE 0 TO WRK-DV2-DOC
+              ELSE
+                 SUBTRACT WRK-RESTO-DOC FROM 11 GIVING WRK-DV2-DOC
+              END-IF
+              IF WRK-CPF-DIGITO(11) NOT EQUAL WRK-DV2-DOC
+                 MOVE "N" TO WRK-DOC-VALIDO
+              END-IF
+           END-IF.
+       0220-FIM. EXIT.
+
+       0221-SOMAR-CPF-DV1 SECTION.
+           COMPUTE WRK-SOMA-DOC = WRK-SOMA-DOC +
+              (WRK-CPF-DIGITO(WRK-IDX-DOC) * WRK-PESO-DOC).
+           SUBTRACT 1 FROM WRK-PESO-DOC.
+       0221-FIM. EXIT.
+
+       0222-SOMAR-CPF-DV2 SECTION.
+           COMPUTE WRK-SOMA-DOC = WRK-SOMA-DOC +
+              (WRK-CPF-DIGITO(WRK-IDX-DOC) * WRK-PESO-DOC).
+           SUBTRACT 1 FROM WRK-PESO-DOC.
+       0222-FIM. EXIT.
+
+      *----------------------- VALIDAR DIGITO VERIFICADOR DO CNPJ
+       0230-VALIDAR-CNPJ SECTION.
+           MOVE "S" TO WRK-DOC-VALIDO.
+
+           IF WRK-CNPJ NOT NUMERIC
+              MOVE "N" TO WRK-DOC-VALIDO
+           ELSE
+              MOVE ZEROS TO WRK-SOMA-DOC
+              PERFORM 0231-SOMAR-CNPJ-DV1
+                 VARYING WRK-IDX-DOC FROM 1 BY 1
+                 UNTIL WRK-IDX-DOC GREATER 12
+              DIVIDE WRK-SOMA-DOC BY 11 GIVING WRK-QTE-DOC
+                 REMAINDER WRK-RESTO-DOC
+              IF WRK-RESTO-DOC LESS 2
+                 MOVE 0 TO WRK-DV1-DOC
+              ELSE
+                 SUBTRACT WRK-RESTO-DOC FROM 11 GIVING WRK-DV1-DOC
+              END-IF
+              IF WRK-CNPJ-DIGITO(13) NOT EQUAL WRK-DV1-DOC
+                 MOVE "N" TO WRK-DOC-VALIDO
+              END-IF
+
+              MOVE ZEROS TO WRK-SOMA-DOC
+              PERFORM 0232-SOMAR-CNPJ-DV2
+                 VARYING WRK-IDX-DOC FROM 1 BY 1
+                 UNTIL WRK-IDX-DOC GREATER 13
+              DIVIDE WRK-SOMA-DOC BY 11 GIVING WRK-QTE-DOC
+                 REMAINDER WRK-RESTO-DOC
+              IF WRK-RESTO-DOC LESS 2
+                 MOVE 0 TO WRK-DV2-DOC
+              ELSE
+                 SUBTRACT WRK-RESTO-DOC FROM 11 GIVING WRK-DV2-DOC
+              END-IF
+              IF WRK-CNPJ-DIGITO(14) NOT EQUAL WRK-DV2-DOC
+                 MOVE "N" TO WRK-DOC-VALIDO
+              END-IF
            END-IF.
+       0230-FIM. EXIT.
+
+       0231-SOMAR-CNPJ-DV1 SECTION.
+           COMPUTE WRK-SOMA-DOC = WRK-SOMA-DOC +
+              (WRK-CNPJ-DIGITO(WRK-IDX-DOC) *
+               WRK-CNPJ-PESO-DV1(WRK-IDX-DOC)).
+       0231-FIM. EXIT.
+
+       0232-SOMAR-CNPJ-DV2 SECTION.
+           COMPUTE WRK-SOMA-DOC = WRK-SOMA-DOC +
+              (WRK-CNPJ-DIGITO(WRK-IDX-DOC) *
+               WRK-CNPJ-PESO-DV2(WRK-IDX-DOC)).
+       0232-FIM. EXIT.
+
+       0300-PROCESSAR SECTION.
+           EVALUATE TRUE
+               WHEN WRK-TIPO-CONTA EQUAL 1 AND
+                    WRK-SALDO GREATER THAN OR EQUAL 5000
+                   PERFORM 0310-EXIBIR-APROVADO
+                   DISPLAY "CONTA FISICA"
+                   DISPLAY "---------------------------"
+                   ADD 1 TO WRK-CONTADOR-FISICA
+               WHEN WRK-TIPO-CONTA EQUAL 2 AND
+                    WRK-SALDO GREATER THAN OR EQUAL 5000
+                   PERFORM 0310-EXIBIR-APROVADO
+                   DISPLAY "CONTA JURIDICA"
+                   DISPLAY "---------------------------"
+                   ADD 1 TO WRK-CONTADOR-JURIDICA
+               WHEN WRK-TIPO-CONTA EQUAL 3 AND
+                    WRK-SALDO GREATER THAN OR EQUAL 1000
+                   PERFORM 0310-EXIBIR-APROVADO
+                   DISPLAY "CONTA POUPANCA"
+                   DISPLAY "---------------------------"
+                   ADD 1 TO WRK-CONTADOR-POUPANCA
+               WHEN WRK-TIPO-CONTA EQUAL 4 AND
+                    WRK-SALDO GREATER THAN OR EQUAL 10000
+                   PERFORM 0310-EXIBIR-APROVADO
+                   DISPLAY "CONTA INVESTIMENTO"
+                   DISPLAY "---------------------------"
+                   ADD 1 TO WRK-CONTADOR-INVESTIMENT
+               WHEN WRK-TIPO-CONTA EQUAL 1 OR WRK-TIPO-CONTA EQUAL 2 OR
+                    WRK-TIPO-CONTA EQUAL 3 OR WRK-TIPO-CONTA EQUAL 4
+                   DISPLAY "SALDO NAO COMPATIVEL"
+               WHEN OTHER
+                   DISPLAY "TIPO DE CONTA NAO EXISTE"
+           END-EVALUATE.
+
+           PERFORM 0210-LER-CLIENTE.
        0300-FIM. EXIT.
 
+       0310-EXIBIR-APROVADO SECTION.
+           DISPLAY WRK-NOME.
+           MOVE WRK-SALDO TO WRK-SALDO-ED.
+           DISPLAY "SALDO " WRK-SALDO-ED.
+       0310-FIM. EXIT.
+
        0400-FINALIZAR SECTION.
            DISPLAY "PROCESSAMENTO FINALIZADO.".
            DISPLAY "---------------------------".
-       0400-FIM. EXIT.
\ No newline at end of file
+           DISPLAY "RESUMO DA SESSAO".
+           DISPLAY "FISICA.......: " WRK-CONTADOR-FISICA.
+           DISPLAY "JURIDICA.....: " WRK-CONTADOR-JURIDICA.
+           DISPLAY "POUPANCA.....: " WRK-CONTADOR-POUPANCA.
+           DISPLAY "INVESTIMENTO.: " WRK-CONTADOR-INVESTIMENT.
+       0400-FIM. EXIT.
